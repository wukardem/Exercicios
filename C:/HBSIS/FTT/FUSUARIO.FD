@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      *  FUSUARIO.FD  -  CADASTRO DE USUARIOS (LOGIN)             *
+      *----------------------------------------------------------*
+       FD  ARQUSU
+           LABEL RECORD IS STANDARD.
+       01  USU-REG.
+           03  USU-CHAVE.
+               05  USU-EMP-COD        PIC 9(002).
+               05  USU-USUARIO        PIC X(008).
+           03  USU-SENHA              PIC X(008).
+           03  USU-LIBERACAO          PIC X(002).
+           03  USU-TENTATIVAS         PIC 9(002).
+           03  USU-BLOQUEADO          PIC X(001).
+           03  USU-DT-TROCA-SENHA     PIC 9(008).
+           03  USU-MRU-PROG-SLOT      PIC X(008)  OCCURS 5 TIMES.
+           03  USU-ULTIMO-MENU        PIC 9(010).
+           03  USU-SESSAO-ATIVA       PIC X(001).
+       01  USU-ARQ-WK                 PIC X(030).
