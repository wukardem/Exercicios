@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      *  FLOG0001.FD  -  LOG DE TRANSACOES DO SISTEMA             *
+      *----------------------------------------------------------*
+       FD  ARQLOG
+           LABEL RECORD IS STANDARD.
+       01  LOG-REG.
+           03  LOG-DATA.
+               05  LOG-DIA            PIC 9(002).
+               05  LOG-MES            PIC 9(002).
+               05  LOG-ANO            PIC 9(002).
+           03  LOG-HORA.
+               05  LOG-HH             PIC 9(002).
+               05  LOG-MM             PIC 9(002).
+               05  LOG-SS             PIC 9(002).
+           03  LOG-USUARIO            PIC X(008).
+           03  LOG-PROGRAMA           PIC X(008).
+           03  LOG-ACAO               PIC X(020).
