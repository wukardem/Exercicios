@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      *  FEMPRESA.FD  -  CADASTRO DE EMPRESAS (LOGIN)             *
+      *----------------------------------------------------------*
+       FD  ARQEMP
+           LABEL RECORD IS STANDARD.
+       01  EMP-REG.
+           03  EMP-COD                PIC 9(002).
+           03  EMP-NOME               PIC X(040).
+           03  EMP-DATA-VALIDADE      PIC 9(008).
+           03  EMP-DIAS-SENHA         PIC 9(003).
+       01  EMP-ARQ-WK                 PIC X(030).
