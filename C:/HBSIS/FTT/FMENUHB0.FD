@@ -0,0 +1,12 @@
+      *----------------------------------------------------------*
+      *  FMENUHB0.FD  -  CADASTRO DE OPCOES DE MENU               *
+      *----------------------------------------------------------*
+       FD  ARQMEN
+           LABEL RECORD IS STANDARD.
+       01  MEN-REG.
+           03  MEN-CHAVE-PRI.
+               05  MEN-EMP-COD        PIC 9(002).
+               05  MEN-COD            PIC 9(010).
+           03  MEN-DESC               PIC X(030).
+           03  MEN-PROG               PIC X(008).
+           03  MEN-NIVEL-ACESSO       PIC X(002).
