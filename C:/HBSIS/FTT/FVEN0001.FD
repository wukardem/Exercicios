@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      *  FVEN0001.FD  -  CADASTRO DE VENDEDORES                   *
+      *----------------------------------------------------------*
+       FD  ARQVEN
+           LABEL RECORD IS STANDARD.
+       01  VEN-REG.
+           03  VEN-COD                PIC 9(007).
+           03  VEN-NOME               PIC X(060).
+           03  VEN-EMP-COD            PIC 9(002).
