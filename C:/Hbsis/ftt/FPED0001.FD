@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      *  FPED0001.FD  -  PEDIDOS DE CLIENTES                       *
+      *----------------------------------------------------------*
+       FD  ARQPED
+           LABEL RECORD IS STANDARD.
+       01  PED-REG.
+           03  PED-CHAVE.
+               05  PED-CLI-COD        PIC 9(007).
+               05  PED-PEDIDO         PIC 9(010).
+           03  PED-PRO-COD            PIC 9(013).
+           03  PED-DATA               PIC 9(008).
+           03  PED-SITUACAO           PIC X(001).
+               88  PED-ABERTO         VALUE "A".
+               88  PED-FECHADO        VALUE "F".
+       01  PED-ARQ-WK                 PIC X(030).
