@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      *  FCLIIMP.FD  -  ARQUIVO DE IMPORTACAO DE CLIENTES         *
+      *----------------------------------------------------------*
+       FD  ARQCLII
+           LABEL RECORD IS STANDARD.
+       01  CLII-REG.
+           03  CLII-COD               PIC 9(007).
+           03  CLII-NOME              PIC X(040).
+           03  CLII-CNPJ              PIC 9(014).
+           03  CLII-LATITUDE          PIC S9(003)V9(006).
+           03  CLII-LONGITUDE         PIC S9(003)V9(006).
