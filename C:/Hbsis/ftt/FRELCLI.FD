@@ -0,0 +1,7 @@
+      *----------------------------------------------------------*
+      *  FRELCLI.FD  -  RELATORIO DE CLIENTES                      *
+      *----------------------------------------------------------*
+       FD  ARQREL
+           LABEL RECORD IS STANDARD.
+       01  REL-LINHA                  PIC X(080).
+       01  REL-ARQ-WK                 PIC X(030).
