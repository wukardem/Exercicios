@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      *  FCLI0001.FD  -  CADASTRO DE CLIENTES                     *
+      *----------------------------------------------------------*
+       FD  ARQCLI
+           LABEL RECORD IS STANDARD.
+       01  CLI-REG.
+           03  CLI-COD                PIC 9(007).
+           03  CLI-NOME                   PIC X(040).
+           03  CLI-CHAVE-SEC REDEFINES CLI-NOME
+                                       PIC X(040).
+           03  CLI-CNPJ               PIC 9(014).
+           03  CLI-LATITUDE           PIC S9(003)V9(006).
+           03  CLI-LONGITUDE          PIC S9(003)V9(006).
