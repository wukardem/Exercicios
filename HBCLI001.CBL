@@ -1,429 +1,811 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    HBCLI001.
-       AUTHOR.        Odair Garcia Arouca.
-       DATE-WRITTEN.  14/07/2019.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HBCLI001.
+       AUTHOR.        Odair Garcia Arouca.
+       DATE-WRITTEN.  14/07/2019.
        SECURITY.  旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴?
-                  ?   Manuten�? Do Cadastro de Clientes     낢
-                  읕컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴袂
-                    굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *
-           COPY "C:\Hbsis\ftt\FCLI0001.SEL".
-      *
-       DATA DIVISION.
-       FILE SECTION.
-      *
-           COPY "C:\Hbsis\ftt\FCLI0001.FD".
-      *
-       WORKING-STORAGE SECTION.
-       01 LK-COD-COMPL                PIC X(001).
-       01  TECLA                      PIC XX      VALUE SPACES.
-       01  MSG                        PIC X(040)  VALUE SPACES.
-       77  AUXILIAR                   PIC X       VALUE SPACES.
-       77  SAIDA-WS                   PIC XXX     VALUE SPACES.
-       77  ERRO-LEITURA               PIC XXX     VALUE SPACES.
-       77  WS-13DIG                   PIC 999.999.999.9999.
-       77  WS-CLI-PRO-COD             PIC 9(013)  VALUE ZEROS.
-       77  WS-CLI-CLI-COD             PIC 9(005)  VALUE ZEROS.
-       77  WS-CLI-PEDIDO              PIC 9(010)  VALUE ZEROS.
-       77  WS-OK                      PIC 9(002)  VALUE ZEROS.
-       77  WS-MOMENTO                 PIC X       VALUE SPACES.
-       77  WS-IND                     PIC 9(003)  VALUE 0.
-       77  WS-DATA-EDIT               PIC 99/99/99.
-       77  WS-VERSAO                  PIC X(010)  VALUE "17/07/2019".
-       77  WS-TXA-JUROS               PIC 999,99.
-       77  WS-CAMINHO                 PIC X(030) VALUE SPACES.
-       77  CLI-NOME-WK				  PIC X(040)  VALUE SPACES.
-	   77  CLI-ARQ-WK				  PIC X(080)  VALUE SPACES.
-
-       01  LK-CHAVE.
-           03  LK-CLI-COD         PIC 9(005).
-           03  LK-PEDIDO          PIC X(010).
-
-       COPY "C:\Hbsis\ftt\VLCGCCPF.WK".
-       COPY "C:\Hbsis\ftt\WCONDATA.WK".7
-       COPY "C:\Hbsis\ftt\WCURSOR.WK".
-       COPY "C:\Hbsis\ftt\WEDITADO.WK".
-
-       LINKAGE SECTION.
-       COPY "C:\Hbsis\ftt\WCTRAN01.WK".
-
-       SCREEN SECTION.
-       COPY "C:\Hbsis\ftt\TPLANO2.ss".
-       COPY "C:\Hbsis\ftt\TTELART.SS".
-       COPY "C:\Hbsis\ftt\TTELAADV.SS".
-       COPY "C:\Hbsis\ftt\TCLI0001.SS".
-       COPY "C:\Hbsis\ftt\TOPCAO.SS".
-       COPY "C:\Hbsis\ftt\TCONF.SS".
-       COPY "C:\Hbsis\ftt\TBARRA1.SS".
-       COPY "C:\Hbsis\ftt\TBARRA2.SS".
-       COPY "C:\Hbsis\ftt\TMSG.SS".
-       PROCEDURE DIVISION USING LK-TRANSFERENCIA.
-      *PROCEDURE DIVISION.
-       PROGRAMA.
-           PERFORM ABRE-ARQUIVOS THRU
-                   ABRE-ARQUIVOS-EXIT
-           MOVE ZEROS TO WK-OPCAO
-           MOVE "NAO" TO SAIDA-WS
-           PERFORM VERIF-OPCAO THRU
-                   VERIF-OPCAO-EXIT UNTIL WK-OPCAO EQUAL 9
-           PERFORM FINALIZA THRU FINALIZA-EXIT.
-       PROGRAMA-EXIT.
-           EXIT.
-
-       VERIF-OPCAO.
-           DISPLAY G-TOPCAO.
-           PERFORM 9600-LOOP-CURSOR.
-           MOVE "NAO" TO SAIDA-WS
-           EVALUATE TRUE
-           WHEN WK-OPCAO EQUAL 1
-                PERFORM ROT-INCLUSAO  THRU ROT-INCLUSAO-EXIT
-                              UNTIL SAIDA-WS = "SIM"
-           WHEN WK-OPCAO EQUAL 2
-                PERFORM ROT-ALTERACAO THRU ROT-ALTERACAO-EXIT
-                              UNTIL SAIDA-WS = "SIM"
-           WHEN WK-OPCAO EQUAL 3
-                PERFORM ROT-EXCLUSAO  THRU ROT-EXCLUSAO-EXIT
-                              UNTIL SAIDA-WS = "SIM"
-           WHEN WK-OPCAO EQUAL 4
-                PERFORM ROT-IMPORTACAO  THRU ROT-IMPORTACAO-EXIT
-                              UNTIL SAIDA-WS = "SIM"
-           END-EVALUATE.
-        VERIF-OPCAO-EXIT.
-           EXIT.
-
-       ROT-INCLUSAO.
-           PERFORM MONTAR-TELA THRU MONTAR-TELA-EXIT
-           PERFORM GERAR-CODIGO THRU GERAR-CODIGO-EXIT
-           IF SAIDA-WS = "NAO" THEN
-              PERFORM LIMPAR-CAMPOS THRU LIMPAR-CAMPOS-EXIT
-                 PERFORM ENTRAR-DADOS  THRU ENTRAR-DADOS-EXIT
-                 PERFORM CONFIRMA THRU CONFIRMA-EXIT
-                 IF WK-CONFIRMA = "S" THEN
-                    PERFORM GRAVAR-CLI-REG THRU
-                            GRAVAR-CLI-REG-EXIT
-                 END-IF
-              END-IF
-           END-IF
-           DISPLAY "                           " AT 1413.
-       ROT-INCLUSAO-EXIT.
-           EXIT.
-
-       ROT-ALTERACAO.
-           PERFORM MONTAR-TELA THRU MONTAR-TELA-EXIT
-           PERFORM ENTRAR-CONTROLE THRU ENTRAR-CONTROLE-EXIT
-           IF SAIDA-WS = "NAO" THEN
-              PERFORM LER-ARQCLI THRU LER-ARQCLI-EXIT
-              IF ERRO-LEITURA = "NAO" THEN
-                 PERFORM MOSTRAR-DADOS THRU MOSTRAR-DADOS-EXIT
-                 PERFORM ENTRAR-DADOS  THRU ENTRAR-DADOS-EXIT
-                 PERFORM CONFIRMA THRU CONFIRMA-EXIT
-                 IF WK-CONFIRMA = "S" THEN
-                    PERFORM REGRAVAR-CLI-REG THRU
-                            REGRAVAR-CLI-REG-EXIT
-                 END-IF
-              END-IF
-           END-IF
-           DISPLAY "                            " AT 1413.
-       ROT-ALTERACAO-EXIT.
-           EXIT.
-
-       ROT-EXCLUSAO.
-           PERFORM MONTAR-TELA THRU MONTAR-TELA-EXIT
-           PERFORM ENTRAR-CONTROLE THRU ENTRAR-CONTROLE-EXIT
-           IF SAIDA-WS = "NAO" THEN
-              PERFORM LER-ARQCLI THRU LER-ARQCLI-EXIT
-              IF ERRO-LEITURA = "NAO" THEN
-                 PERFORM MOSTRAR-DADOS THRU MOSTRAR-DADOS-EXIT
-                 PERFORM CONFIRMA THRU CONFIRMA-EXIT
-                 IF WK-CONFIRMA = "S" THEN
-                    PERFORM EXCLUIR-CLI-REG THRU
-                            EXCLUIR-CLI-REG-EXIT
-                 END-IF
-              END-IF
-           END-IF
-           DISPLAY "                           " AT 1413.
-       ROT-EXCLUSAO-EXIT.
-           EXIT.
-
-       MONTAR-TELA.
-           DISPLAY G-TCLI0001.
-       MONTAR-TELA-EXIT.
-           EXIT.
-
-       MOSTRAR-DADOS.
-           MOVE CLI-COD    TO WK-7DIG.
-           DISPLAY WK-7DIG AT 0925 WITH REVERSE-VIDEO.
-           MOVE CLI-NOME    TO CLI-NOME-WK
-           DISPLAY CLI-NOME-WK AT 1125 WITH REVERSE-VIDEO.
-           MOVE CLI-CNPJ TO WA-CGC-NUM.
-           MOVE WA-CGC-NUM             TO WA-CGC-EDITADO.
-           DISPLAY WA-CGC-EDITADO AT 1025 WITH REVERSE-VIDEO.
-           MOVE CLI-LATITUDE    TO CLI-LAT-WK
-           DISPLAY CLI-LAT-WK AT 1225 WITH REVERSE-VIDEO.		   
-           MOVE CLI-LONGITUDE    TO CLI-LON-WK
-           DISPLAY CLI-LON-WK AT 1325 WITH REVERSE-VIDEO.		   		   
-       MOSTRAR-DADOS-EXIT.
-           EXIT.
-
-       ENTRAR-CONTROLE.
-           MOVE ZEROS TO WK-7DIG.
-       ENTRAR-COD.
-           ACCEPT  WK-7DIG AT 0925 WITH UPDATE AUTO-SKIP
-           DISPLAY WK-7DIG AT 0925
-           ACCEPT TECLA FROM ESCAPE KEY
-           IF TECLA = '01' THEN
-              MOVE "SIM" TO SAIDA-WS
-           END-IF
-           IF TECLA = '10' THEN
-              CALL "HBCL001Z" USING LK-TRANSFERENCIA
-              END-CALL
-              CANCEL "HBCL001Z"
-              MOVE LK-COD TO WK-7DIG
-              GO ENTRAR-CODIGO
-           END-IF
-           MOVE WK-7DIG TO CLI-COD
-           IF CLI-COD = ZEROS THEN
-              MOVE "SIM" TO SAIDA-WS
-           END-IF.
-       ENTRAR-CONTROLE-EXIT.
-           EXIT.
-
-       LIMPAR-CAMPOS.
-           MOVE SPACES TO CLI-NOME.
-		   MOVE SPACES TO CLI-CNPJ.
-		   MOVE ZEROS  TO CLI-LATIDUDE.
-		   MOVE ZEROS  TO CLI-LONGITUDE.
-       LIMPAR-CAMPOS-EXIT.
-           EXIT.
-
-       ENTRAR-DADOS.
-           MOVE CLI-NOME TO CLI-NOME-WK.
-		   MOVE CLI-CNPJ TO WS-CGC WA-CGC-NUM.
-		   MOVE CLI-LATITUDE  TO CLI-LAT-WK.		   
-		   MOVE CLI-LONGITUDE TO CLI-LON-WK.		   
-	   
-	   ENTRAR-CNPJ.           
-           MOVE WA-CGC-NUM             TO WA-CGC-EDITADO.
-           ACCEPT WA-CGC-EDITADO AT 1025 WITH UPDATE AUTO-SKIP.
-           ACCEPT WK01-TECLA FROM ESCAPE KEY.
-           MOVE WA-CGC-EDITADO         TO WA-CGC-NUM.
-           MOVE WA-CGC-NUM             TO CLI-CNPJ WA-CGC-CPF-AUX.
-           PERFORM 9900-CGC.
-           DISPLAY WA-CGC-EDIT AT 1025.
-           IF  CLI-CNPJ EQUAL SPACES OR ZEROS
-               GO  TO  7000-CGC-CONT.
-           MOVE WA-CGC-CPF-AUX TO SR-NUM-CGC
-           MOVE "CGC"          TO SR-DES-FUNCAO
-           CALL "VLCGCCPF" USING SR-PARAM-VLCGCCPF
-           IF SR88-CGC-INVALIDO
-              MOVE "Digito do CGC nao confere" TO WK-MSG-ADV1
-              MOVE "Verif. CGC ou digito correto..." TO WK-MSG-ADV2
-              PERFORM 9300-ADVERTENCIA.
-	   
-	   ENTRAR-NOME.
-           ACCEPT CLI-NOME-WK AT 1125 WITH UPDATE AUTO-SKIP
-           ACCEPT TECLA FROM ESCAPE KEY
-           MOVE CLI-NOME-WK TO CLI-NOME.
-
-	   ENTRAR-LATITUDE.
-          ACCEPT CLI-LAT-WK AT 1225 WITH UPDATE AUTO-SKIP
-          ACCEPT TECLA FROM ESCAPE KEY
-          MOVE CLI-LAT-WK TO CLI-LATITUDE.
-	   
-	   ENTRAR-LONGITUDE.
-          ACCEPT CLI-LON-WK AT 1325 WITH UPDATE AUTO-SKIP
-          ACCEPT TECLA FROM ESCAPE KEY
-          MOVE CLI-LON-WK TO CLI-LONGITUDE.		   
-       ENTRAR-DADOS-EXIT.
-           EXIT.
-
-       LER-ARQCLI.
-           MOVE "NAO" TO ERRO-LEITURA
-           READ ARQCLI WITH LOCK INVALID KEY
-                MOVE "SIM" TO ERRO-LEITURA
-           END-READ.
-           PERFORM VERIF-RETCOD THRU VERIF-RETCOD-EXIT.
-       LER-ARQCLI-EXIT.
-           EXIT.
-
-       GERAR-CODIGO.
-           MOVE 9999999 TO CLI-COD.
-           START ARQCLI KEY IS LESS THAN CLI-CHAVE-SEC INVALID KEY
-               MOVE "PRIMEIRO CADASTRO, Tecle algo..." TO WK-MENSAGEM
-               PERFORM 9100-PARA.
-           READ ARQCLI NEXT.
-           IF  CLI-COD EQUAL 9999999
-               MOVE 0 TO CLI-COD WK-7DIG.
-           IF  CLI-COD NOT EQUAL 9999999
-               ADD 1 TO CLI-COD
-               MOVE CLI-COD TO WK-7DIG.
-		   MOVE "NAO" TO SAIDA-WS.
-		   DISPLAY WK-7DIG AT 1025.
-       GERAR-CODIGO-EXIT.
-			EXIT.
-
-       VERIF-RETCOD.
-           IF WK-OPCAO = 1 THEN
-              IF WK01-RETCOD = "00" THEN
-                 call "CBL_READ_SCR_CHATTRS" using screen-origin(2)
-                            screen-buffer(2)
-                            screen-attrs(2)
-                            screen-string-length(2)
-                 MOVE WK01-S1            TO WK01-S1-DISP
-                 MOVE WK01-S2            TO WK01-S2-DISP
-                 MOVE ZEROS              TO WK01-S3-DISP
-                 MOVE "Codigo   de    "  TO WK-MSG-RT1
-                 MOVE " ja cadastrado "  TO WK-MSG-RT3
-                 MOVE "Informe outro codigo ou va p/ alteracao"
-                                         TO WK-MSG-RT4
-                 DISPLAY G-TTELART
-                 MOVE "TECLE ALGO PARA CONTINUAR..." TO WK-MENSAGEM
-                 PERFORM 9100-PARA
-                 call "CBL_WRITE_SCR_CHATTRS" using screen-origin(2)
-                            screen-buffer(2)
-                            screen-attrs(2)
-                            screen-string-length(2)
-              END-IF
-           ELSE
-              MOVE " CARACTERISTICAS " TO WK-MSG-RT2
-              PERFORM 9100-RETCOD
-           END-IF.
-       VERIF-RETCOD-EXIT.
-           EXIT.
-
-       CONFIRMA.
-           PERFORM SALVA-TELA THRU SALVA-TELA-EXIT
-           PERFORM VERIF-MSG-OPCAO THRU VERIF-MSG-OPCAO-EXIT
-           MOVE "S" TO WK-CONFIRMA.
-           DISPLAY G-TCONF.
-           ACCEPT G-TCONF.
-           PERFORM RESTAURA-TELA THRU RESTAURA-TELA-EXIT.
-       CONFIRMA-EXIT.
-           EXIT.
-
-       VERIF-MSG-OPCAO.
-           EVALUATE TRUE
-           WHEN WK-OPCAO = 1
-                MOVE "Confirma inclusao ..." TO WK-MSG-CONF
-           WHEN WK-OPCAO = 2
-                MOVE "Confirma alteracao ..." TO WK-MSG-CONF
-           WHEN WK-OPCAO = 3
-				MOVE "Confirma exclusao ..." TO WK-MSG-CONF
-           WHEN WK-OPCAO = 4
-                MOVE "Confirma importacao ..." TO WK-MSG-CONF
-           END-EVALUATE.
-       VERIF-MSG-OPCAO-EXIT.
-           EXIT.
-
-       ABRE-ARQUIVOS.
-           MOVE "HBCLI001 " TO LK-PGM(2).
-           MOVE "HBCLI001 " TO WK-COD-PGM.
-           MOVE " CADASTRO DE CLIENTES" TO WK-DESC-PGM.
-           ACCEPT WK-DATA  FROM DATE.
-           ACCEPT WK-HORA  FROM TIME.
-           MOVE WK-DIA            TO WK-DIA-SALVO.
-           MOVE WK-ANO            TO WK-DIA.
-           MOVE WK-DIA-SALVO      TO WK-ANO.
-           PERFORM 9000-ANO2000.
-           MOVE WK-DATA-MIL       TO WK-DATA-SYS.
-           MOVE WK-DIA-INV        TO WK-DIA-EXT.
-           MOVE WK-ANO-INV        TO WK-ANO-EXT.
-           MOVE WK-MES-R (WK-MES-INV) TO WK-MES-EXT.
-           MOVE LK-EMP-NOME       TO WK-EMP-NOME.
-           DISPLAY G-TPLANO2.
-
-           MOVE "C:\HBSIS\DB\ARQCLI.DAT" TO WS-CAMINHO CLI-ARQ-WK.
-           OPEN INPUT ARQCLI.
-           IF WK01-RETCOD = "35" THEN
-              OPEN I-O ARQCLI
-              CLOSE ARQCLI
-              OPEN INPUT ARQCLI
-           END-IF
-           MOVE " CLIENTES "           TO WK-MSG-RT2.
-           PERFORM 9100-RETCOD.
-       ABRE-ARQUIVOS-EXIT.
-           EXIT.
-
-       FINALIZA.
-           MOVE " " TO LK-PGM(2).
-           CLOSE ARQCLI.
-           EXIT PROGRAM.
-       FINALIZA-EXIT.
-           EXIT.
-
-       GRAVAR-CLI-REG.
-           CLOSE ARQCLI.
-           MOVE CLI-ARQ-WK TO WS-CAMINHO.
-		   OPEN I-O   ARQCLI.
-           WRITE CLI-REG INVALID KEY
-                 PERFORM 9100-RETCOD
-           END-WRITE.
-           CLOSE ARQCLI
-           OPEN INPUT ARQCLI.
-       GRAVAR-CLI-REG-EXIT.
-           EXIT.
-
-       REGRAVAR-CLI-REG.
-           CLOSE ARQCLI.
-           MOVE CLI-ARQ-WK TO WS-CAMINHO.           
-		   OPEN I-O   ARQCLI.
-           REWRITE CLI-REG INVALID KEY
-                   PERFORM 9100-RETCOD
-           END-REWRITE.
-           CLOSE ARQCLI.
-           OPEN INPUT ARQCLI.
-       REGRAVAR-CLI-REG-EXIT.
-           EXIT.
-
-       EXCLUIR-CLI-REG.
-           CLOSE ARQCLI.
-           MOVE CLI-ARQ-WK TO WS-CAMINHO.		   
-           OPEN I-O   ARQCLI.
-           DELETE ARQCLI INVALID KEY
-                  PERFORM 9100-RETCOD
-           END-DELETE.
-           CLOSE ARQCLI.
-           OPEN INPUT ARQCLI.
-       EXCLUIR-CLI-REG-EXIT.
-           EXIT.
-
-       MENSAGEM.
-           PERFORM SALVA-TELA THRU SALVA-TELA-EXIT
-           PERFORM TEST AFTER UNTIL TECLA = "01"
-                   MOVE SPACES TO AUXILIAR
-                   DISPLAY G-TMSG DISPLAY MSG AT 2332
-                   ACCEPT AUXILIAR AT 2580 WITH AUTO-SKIP
-                   ACCEPT TECLA FROM ESCAPE KEY
-           END-PERFORM
-           PERFORM RESTAURA-TELA THRU RESTAURA-TELA.
-       MENSAGEM-EXIT.
-           EXIT.
-
-       SALVA-TELA.
-           call "CBL_READ_SCR_CHATTRS" using screen-origin(1)
-                          screen-buffer(1)
-                          screen-attrs(1)
-                          screen-string-length(1).
-       SALVA-TELA-EXIT.
-           EXIT.
-
-       RESTAURA-TELA.
-           call "CBL_WRITE_SCR_CHATTRS" using screen-origin(1)
-                      screen-buffer(1)
-                      screen-attrs(1)
-                      screen-string-length(1).
-       RESTAURA-TELA-EXIT.
-           EXIT.
-
-           COPY "C:\Hbsis\ftt\MANO2000.MP".
-           COPY "C:\Hbsis\ftt\MRETCOD.MP".
-           COPY "C:\Hbsis\ftt\MADVERT.MP".
-           COPY "C:\Hbsis\ftt\MCURSOR.MP".
-           COPY "C:\Hbsis\ftt\MEDITP.MP".
-
+                  ?   Manuten�? Do Cadastro de Clientes     낢
+                  읕컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴袂
+                    굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇굇
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           COPY "C:\Hbsis\ftt\FCLI0001.SEL".
+           COPY "C:\Hbsis\ftt\FCLIIMP.SEL".
+           COPY "C:\Hbsis\ftt\FPED0001.SEL".
+           COPY "C:\Hbsis\ftt\FRELCLI.SEL".
+           COPY "C:\HBSIS\FTT\FLOG0001.SEL".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+           COPY "C:\Hbsis\ftt\FCLI0001.FD".
+           COPY "C:\Hbsis\ftt\FCLIIMP.FD".
+           COPY "C:\Hbsis\ftt\FPED0001.FD".
+           COPY "C:\Hbsis\ftt\FRELCLI.FD".
+           COPY "C:\HBSIS\FTT\FLOG0001.FD".
+      *
+       WORKING-STORAGE SECTION.
+       01 LK-COD-COMPL                PIC X(001).
+       01  TECLA                      PIC XX      VALUE SPACES.
+       01  MSG                        PIC X(040)  VALUE SPACES.
+       77  AUXILIAR                   PIC X       VALUE SPACES.
+       77  SAIDA-WS                   PIC XXX     VALUE SPACES.
+       77  ERRO-LEITURA               PIC XXX     VALUE SPACES.
+       77  WS-13DIG                   PIC 999.999.999.9999.
+       77  WS-CLI-PRO-COD             PIC 9(013)  VALUE ZEROS.
+       77  WS-CLI-CLI-COD             PIC 9(005)  VALUE ZEROS.
+       77  WS-CLI-PEDIDO              PIC 9(010)  VALUE ZEROS.
+       77  WS-OK                      PIC 9(002)  VALUE ZEROS.
+       77  WS-MOMENTO                 PIC X       VALUE SPACES.
+       77  WS-IND                     PIC 9(003)  VALUE 0.
+       77  WS-DATA-EDIT               PIC 99/99/99.
+       77  WS-VERSAO                  PIC X(010)  VALUE "17/07/2019".
+       77  WS-TXA-JUROS               PIC 999,99.
+       77  WS-CAMINHO                 PIC X(030) VALUE SPACES.
+       77  CLI-NOME-WK                PIC X(040)  VALUE SPACES.
+       77  CLI-ARQ-WK                 PIC X(080)  VALUE SPACES.
+       77  WS-CAMINHO-SALVO           PIC X(030)  VALUE SPACES.
+       77  WS-LOG-PROGRAMA            PIC X(008)  VALUE SPACES.
+       77  WS-LOG-ACAO                PIC X(020)  VALUE SPACES.
+       77  WS-CAMINHO-IMP             PIC X(030)  VALUE SPACES.
+       77  WS-IMP-EOF                 PIC X(003)  VALUE "NAO".
+       77  WS-IMP-LIDOS               PIC 9(005)  VALUE ZEROS.
+       77  WS-IMP-GRAVADOS            PIC 9(005)  VALUE ZEROS.
+       77  WS-IMP-REJEITADOS          PIC 9(005)  VALUE ZEROS.
+       77  WS-IMP-LIDOS-ED            PIC ZZZZ9.
+       77  WS-IMP-GRAVADOS-ED         PIC ZZZZ9.
+       77  WS-IMP-REJEITADOS-ED       PIC ZZZZ9.
+       77  WS-CLI-COD-SALVO           PIC 9(007)  VALUE ZEROS.
+       77  WS-CLI-NOME-SALVO          PIC X(040)  VALUE SPACES.
+       77  WS-CLI-LAT-SALVO           PIC S9(003)V9(006) VALUE ZEROS.
+       77  WS-CLI-LON-SALVO           PIC S9(003)V9(006) VALUE ZEROS.
+       77  WS-CNPJ-DUPLICADO          PIC XXX     VALUE "NAO".
+       77  WS-CAMINHO-PED             PIC X(030)  VALUE SPACES.
+       77  WS-PEDIDO-ABERTO           PIC XXX     VALUE "NAO".
+       77  WS-PED-EOF                 PIC XXX     VALUE "NAO".
+       77  WK-REL-TIPO                PIC 9(001)  VALUE ZEROS.
+       77  WS-CAMINHO-REL             PIC X(030)  VALUE SPACES.
+       77  WS-REL-EOF                 PIC XXX     VALUE "NAO".
+       77  REL-COD-ED                 PIC ZZZZZZ9.
+       77  WK-REL-LAT                 PIC S9(003)V9(006) VALUE ZEROS.
+       77  WK-REL-LON                 PIC S9(003)V9(006) VALUE ZEROS.
+       77  WK-REL-RAIO                PIC 9(003)V9(002)  VALUE ZEROS.
+       77  WK-RAIO-QUAD               PIC 9(006)V9(004)  VALUE ZEROS.
+       77  WS-DIST-LAT                PIC S9(003)V9(006) VALUE ZEROS.
+       77  WS-DIST-LON                PIC S9(003)V9(006) VALUE ZEROS.
+       77  WS-DIST-QUAD               PIC 9(006)V9(004)  VALUE ZEROS.
+       77  WK-REL-CLI-COD             PIC 9(007)  VALUE ZEROS.
+       77  WS-PED-COD-ED              PIC Z(009)9.
+       77  WS-PED-PRO-ED              PIC Z(012)9.
+       77  WS-PED-DATA-ED             PIC Z(007)9.
+
+       01  LK-CHAVE.
+           03  LK-CLI-COD         PIC 9(005).
+           03  LK-PEDIDO          PIC X(010).
+
+       COPY "C:\Hbsis\ftt\VLCGCCPF.WK".
+       COPY "C:\Hbsis\ftt\WCONDATA.WK".
+       COPY "C:\Hbsis\ftt\WCURSOR.WK".
+       COPY "C:\Hbsis\ftt\WEDITADO.WK".
+
+       LINKAGE SECTION.
+       COPY "C:\Hbsis\ftt\WCTRAN01.WK".
+
+       SCREEN SECTION.
+       COPY "C:\Hbsis\ftt\TPLANO2.ss".
+       COPY "C:\Hbsis\ftt\TTELART.SS".
+       COPY "C:\Hbsis\ftt\TTELAADV.SS".
+       COPY "C:\Hbsis\ftt\TCLI0001.SS".
+       COPY "C:\Hbsis\ftt\TOPCAO.SS".
+       COPY "C:\Hbsis\ftt\TRELCLI.SS".
+       COPY "C:\Hbsis\ftt\TCONF.SS".
+       COPY "C:\Hbsis\ftt\TBARRA1.SS".
+       COPY "C:\Hbsis\ftt\TBARRA2.SS".
+       COPY "C:\Hbsis\ftt\TMSG.SS".
+       PROCEDURE DIVISION USING LK-TRANSFERENCIA.
+      *PROCEDURE DIVISION.
+       PROGRAMA.
+           PERFORM ABRE-ARQUIVOS THRU
+                   ABRE-ARQUIVOS-EXIT
+           MOVE ZEROS TO WK-OPCAO
+           MOVE "NAO" TO SAIDA-WS
+           PERFORM VERIF-OPCAO THRU
+                   VERIF-OPCAO-EXIT UNTIL WK-OPCAO EQUAL 9
+           PERFORM FINALIZA THRU FINALIZA-EXIT.
+       PROGRAMA-EXIT.
+           EXIT.
+
+       VERIF-OPCAO.
+           DISPLAY G-TOPCAO.
+           PERFORM 9600-LOOP-CURSOR.
+           MOVE "NAO" TO SAIDA-WS
+           EVALUATE TRUE
+           WHEN WK-OPCAO EQUAL 1
+                PERFORM ROT-INCLUSAO  THRU ROT-INCLUSAO-EXIT
+                              UNTIL SAIDA-WS = "SIM"
+           WHEN WK-OPCAO EQUAL 2
+                PERFORM ROT-ALTERACAO THRU ROT-ALTERACAO-EXIT
+                              UNTIL SAIDA-WS = "SIM"
+           WHEN WK-OPCAO EQUAL 3
+                PERFORM ROT-EXCLUSAO  THRU ROT-EXCLUSAO-EXIT
+                              UNTIL SAIDA-WS = "SIM"
+           WHEN WK-OPCAO EQUAL 4
+                PERFORM ROT-IMPORTACAO  THRU ROT-IMPORTACAO-EXIT
+                              UNTIL SAIDA-WS = "SIM"
+           WHEN WK-OPCAO EQUAL 5
+                PERFORM ROT-RELATORIO   THRU ROT-RELATORIO-EXIT
+                              UNTIL SAIDA-WS = "SIM"
+           END-EVALUATE.
+        VERIF-OPCAO-EXIT.
+           EXIT.
+
+       ROT-INCLUSAO.
+           PERFORM MONTAR-TELA THRU MONTAR-TELA-EXIT
+           PERFORM GERAR-CODIGO THRU GERAR-CODIGO-EXIT
+           IF SAIDA-WS = "NAO" THEN
+              PERFORM LIMPAR-CAMPOS THRU LIMPAR-CAMPOS-EXIT
+                 PERFORM ENTRAR-DADOS  THRU ENTRAR-DADOS-EXIT
+                 PERFORM CONFIRMA THRU CONFIRMA-EXIT
+                 IF WK-CONFIRMA = "S" THEN
+                    PERFORM GRAVAR-CLI-REG THRU
+                            GRAVAR-CLI-REG-EXIT
+                 END-IF
+           END-IF
+           DISPLAY "                           " AT 1413.
+       ROT-INCLUSAO-EXIT.
+           EXIT.
+
+       ROT-ALTERACAO.
+           PERFORM MONTAR-TELA THRU MONTAR-TELA-EXIT
+           PERFORM ENTRAR-CONTROLE THRU ENTRAR-CONTROLE-EXIT
+           IF SAIDA-WS = "NAO" THEN
+              PERFORM LER-ARQCLI THRU LER-ARQCLI-EXIT
+              IF ERRO-LEITURA = "NAO" THEN
+                 PERFORM MOSTRAR-DADOS THRU MOSTRAR-DADOS-EXIT
+                 PERFORM ENTRAR-DADOS  THRU ENTRAR-DADOS-EXIT
+                 PERFORM CONFIRMA THRU CONFIRMA-EXIT
+                 IF WK-CONFIRMA = "S" THEN
+                    PERFORM REGRAVAR-CLI-REG THRU
+                            REGRAVAR-CLI-REG-EXIT
+                 END-IF
+              END-IF
+           END-IF
+           DISPLAY "                            " AT 1413.
+       ROT-ALTERACAO-EXIT.
+           EXIT.
+
+       ROT-EXCLUSAO.
+           PERFORM MONTAR-TELA THRU MONTAR-TELA-EXIT
+           PERFORM ENTRAR-CONTROLE THRU ENTRAR-CONTROLE-EXIT
+           IF SAIDA-WS = "NAO" THEN
+              PERFORM LER-ARQCLI THRU LER-ARQCLI-EXIT
+              IF ERRO-LEITURA = "NAO" THEN
+                 PERFORM VERIFICA-PEDIDOS-ABERTOS THRU
+                         VERIFICA-PEDIDOS-ABERTOS-EXIT
+                 IF WS-PEDIDO-ABERTO EQUAL "SIM"
+                    MOVE "Cliente possui pedidos em aberto..."
+                                       TO WK-MSG-ADV1
+                    MOVE "Nao e possivel excluir este cliente..."
+                                       TO WK-MSG-ADV2
+                    PERFORM 9300-ADVERTENCIA
+                 ELSE
+                    PERFORM MOSTRAR-DADOS THRU MOSTRAR-DADOS-EXIT
+                    PERFORM CONFIRMA THRU CONFIRMA-EXIT
+                    IF WK-CONFIRMA = "S" THEN
+                       PERFORM EXCLUIR-CLI-REG THRU
+                               EXCLUIR-CLI-REG-EXIT
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           DISPLAY "                           " AT 1413.
+       ROT-EXCLUSAO-EXIT.
+           EXIT.
+
+       VERIFICA-PEDIDOS-ABERTOS.
+           MOVE "NAO" TO WS-PEDIDO-ABERTO.
+           MOVE "NAO" TO WS-PED-EOF.
+           MOVE CLI-COD TO PED-CLI-COD.
+           START ARQPED KEY IS EQUAL PED-CLI-COD INVALID KEY
+               MOVE "SIM" TO WS-PED-EOF.
+           PERFORM LER-PROX-PEDIDO THRU LER-PROX-PEDIDO-EXIT
+                   UNTIL WS-PED-EOF EQUAL "SIM"
+                      OR WS-PEDIDO-ABERTO EQUAL "SIM".
+       VERIFICA-PEDIDOS-ABERTOS-EXIT.
+           EXIT.
+
+       LER-PROX-PEDIDO.
+           READ ARQPED NEXT RECORD
+               AT END
+                   MOVE "SIM" TO WS-PED-EOF
+               NOT AT END
+                   IF  PED-CLI-COD NOT EQUAL CLI-COD
+                       MOVE "SIM" TO WS-PED-EOF
+                   ELSE
+                       IF  PED-ABERTO
+                           MOVE "SIM" TO WS-PEDIDO-ABERTO
+                       END-IF
+                   END-IF
+           END-READ.
+       LER-PROX-PEDIDO-EXIT.
+           EXIT.
+
+       ROT-RELATORIO.
+           MOVE ZEROS TO WK-REL-TIPO.
+           DISPLAY G-TRELCLI.
+           ACCEPT WK-REL-TIPO AT 1660 WITH UPDATE AUTO-SKIP.
+           ACCEPT WK01-TECLA FROM ESCAPE KEY.
+           IF  WK01-TECLA EQUAL "01"
+               MOVE "SIM" TO SAIDA-WS
+               GO  TO  ROT-RELATORIO-EXIT.
+           IF  WK-REL-TIPO NOT EQUAL 1 AND WK-REL-TIPO NOT EQUAL 2
+                             AND WK-REL-TIPO NOT EQUAL 3
+                             AND WK-REL-TIPO NOT EQUAL 4
+               MOVE "SIM" TO SAIDA-WS
+               GO  TO  ROT-RELATORIO-EXIT.
+           IF  WK-REL-TIPO EQUAL 3
+               ACCEPT WK-REL-LAT  AT 1730 WITH UPDATE AUTO-SKIP
+               ACCEPT WK01-TECLA FROM ESCAPE KEY
+               ACCEPT WK-REL-LON  AT 1830 WITH UPDATE AUTO-SKIP
+               ACCEPT WK01-TECLA FROM ESCAPE KEY
+               ACCEPT WK-REL-RAIO AT 1930 WITH UPDATE AUTO-SKIP
+               ACCEPT WK01-TECLA FROM ESCAPE KEY
+               COMPUTE WK-RAIO-QUAD = WK-REL-RAIO * WK-REL-RAIO
+           END-IF.
+           IF  WK-REL-TIPO EQUAL 4
+               MOVE ZEROS TO WK-REL-CLI-COD
+               ACCEPT WK-REL-CLI-COD AT 2030 WITH UPDATE AUTO-SKIP
+               ACCEPT WK01-TECLA FROM ESCAPE KEY
+           END-IF.
+           MOVE "NAO" TO WS-REL-EOF.
+           IF  WK-REL-TIPO EQUAL 4
+               MOVE "C:\HBSIS\DB\RELPED.TXT" TO WS-CAMINHO-REL
+                                                 REL-ARQ-WK
+           ELSE
+               MOVE "C:\HBSIS\DB\RELCLI.TXT" TO WS-CAMINHO-REL
+                                                 REL-ARQ-WK
+           END-IF.
+           OPEN OUTPUT ARQREL.
+           MOVE SPACES         TO REL-LINHA.
+           IF  WK-REL-TIPO EQUAL 4
+               STRING "RELATORIO DE PEDIDOS DO CLIENTE" DELIMITED
+                      BY SIZE INTO REL-LINHA
+           ELSE
+               STRING "RELATORIO DE CLIENTES" DELIMITED BY SIZE
+                      INTO REL-LINHA
+           END-IF.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           IF  WK-REL-TIPO EQUAL 4
+               PERFORM ROT-RELATORIO-PEDIDOS THRU
+                       ROT-RELATORIO-PEDIDOS-EXIT
+               GO  TO  ROT-RELATORIO-GRAVA.
+           CLOSE ARQCLI.
+           MOVE CLI-ARQ-WK TO WS-CAMINHO.
+           OPEN INPUT ARQCLI.
+           EVALUATE WK-REL-TIPO
+               WHEN 1
+                   MOVE ZEROS TO CLI-COD
+                   START ARQCLI KEY IS NOT LESS THAN CLI-COD
+                       INVALID KEY
+                           MOVE "SIM" TO WS-REL-EOF
+                   END-START
+               WHEN 2
+                   MOVE LOW-VALUES TO CLI-CHAVE-SEC
+                   START ARQCLI KEY IS NOT LESS THAN CLI-CHAVE-SEC
+                       INVALID KEY
+                           MOVE "SIM" TO WS-REL-EOF
+                   END-START
+               WHEN 3
+                   MOVE ZEROS TO CLI-COD
+                   START ARQCLI KEY IS NOT LESS THAN CLI-COD
+                       INVALID KEY
+                           MOVE "SIM" TO WS-REL-EOF
+                   END-START
+           END-EVALUATE.
+           PERFORM LISTA-CLI-REL THRU LISTA-CLI-REL-EXIT
+                   UNTIL WS-REL-EOF EQUAL "SIM".
+           CLOSE ARQCLI.
+           OPEN INPUT ARQCLI.
+       ROT-RELATORIO-GRAVA.
+           CLOSE ARQREL.
+           MOVE "HBCLI001"               TO WS-LOG-PROGRAMA.
+           IF  WK-REL-TIPO EQUAL 4
+               MOVE "RELATORIO DE PEDIDOS"   TO WS-LOG-ACAO
+           ELSE
+               MOVE "RELAT. CLIENTES"        TO WS-LOG-ACAO
+           END-IF.
+           PERFORM 9700-GRAVA-LOG.
+           IF  WK-REL-TIPO EQUAL 4
+               MOVE "Relatorio gravado em RELPED.TXT..." TO MSG
+           ELSE
+               MOVE "Relatorio gravado em RELCLI.TXT..." TO MSG
+           END-IF.
+           PERFORM MENSAGEM THRU MENSAGEM-EXIT.
+           MOVE "SIM" TO SAIDA-WS.
+       ROT-RELATORIO-EXIT.
+           EXIT.
+
+       ROT-RELATORIO-PEDIDOS.
+           MOVE WK-REL-CLI-COD TO PED-CLI-COD.
+           START ARQPED KEY IS EQUAL PED-CLI-COD INVALID KEY
+               MOVE "SIM" TO WS-REL-EOF.
+           PERFORM LISTA-PED-REL THRU LISTA-PED-REL-EXIT
+                   UNTIL WS-REL-EOF EQUAL "SIM".
+       ROT-RELATORIO-PEDIDOS-EXIT.
+           EXIT.
+
+       LISTA-PED-REL.
+           READ ARQPED NEXT RECORD
+               AT END
+                   MOVE "SIM" TO WS-REL-EOF
+               NOT AT END
+                   IF  PED-CLI-COD NOT EQUAL WK-REL-CLI-COD
+                       MOVE "SIM" TO WS-REL-EOF
+                   ELSE
+                       PERFORM MONTA-LINHA-PED THRU
+                               MONTA-LINHA-PED-EXIT
+                   END-IF
+           END-READ.
+       LISTA-PED-REL-EXIT.
+           EXIT.
+
+       MONTA-LINHA-PED.
+           MOVE PED-PEDIDO  TO WS-PED-COD-ED.
+           MOVE PED-PRO-COD TO WS-PED-PRO-ED.
+           MOVE PED-DATA    TO WS-PED-DATA-ED.
+           MOVE SPACES      TO REL-LINHA.
+           STRING "PEDIDO " WS-PED-COD-ED
+                  " PRODUTO " WS-PED-PRO-ED
+                  " DATA " WS-PED-DATA-ED
+                  " SITUACAO " PED-SITUACAO
+                  DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+       MONTA-LINHA-PED-EXIT.
+           EXIT.
+
+       LISTA-CLI-REL.
+           READ ARQCLI NEXT RECORD
+               AT END
+                   MOVE "SIM" TO WS-REL-EOF
+               NOT AT END
+                   PERFORM MONTA-LINHA-REL THRU MONTA-LINHA-REL-EXIT
+           END-READ.
+       LISTA-CLI-REL-EXIT.
+           EXIT.
+
+       MONTA-LINHA-REL.
+           IF  WK-REL-TIPO EQUAL 3
+               COMPUTE WS-DIST-LAT = CLI-LATITUDE  - WK-REL-LAT
+               COMPUTE WS-DIST-LON = CLI-LONGITUDE - WK-REL-LON
+               COMPUTE WS-DIST-QUAD =
+                     (WS-DIST-LAT * WS-DIST-LAT)
+                   + (WS-DIST-LON * WS-DIST-LON)
+               IF  WS-DIST-QUAD GREATER THAN WK-RAIO-QUAD
+                   GO  TO  MONTA-LINHA-REL-EXIT
+               END-IF
+           END-IF.
+           MOVE CLI-COD  TO REL-COD-ED.
+           MOVE SPACES   TO REL-LINHA.
+           STRING REL-COD-ED  " "  CLI-NOME DELIMITED BY SIZE
+                  INTO REL-LINHA.
+           WRITE REL-LINHA.
+       MONTA-LINHA-REL-EXIT.
+           EXIT.
+
+       ROT-IMPORTACAO.
+           MOVE ZEROS TO WS-IMP-LIDOS WS-IMP-GRAVADOS
+                         WS-IMP-REJEITADOS.
+           MOVE "NAO" TO WS-IMP-EOF.
+           MOVE "C:\HBSIS\DB\ARQCLII.DAT" TO WS-CAMINHO-IMP.
+           OPEN INPUT ARQCLII.
+           IF  WK01-RETCOD NOT EQUAL "00"
+               MOVE "Arquivo de importacao nao encontrado..." TO MSG
+               PERFORM MENSAGEM THRU MENSAGEM-EXIT
+               MOVE "SIM" TO SAIDA-WS
+               GO TO ROT-IMPORTACAO-EXIT
+           END-IF.
+           CLOSE ARQCLI.
+           MOVE CLI-ARQ-WK TO WS-CAMINHO.
+           OPEN I-O ARQCLI.
+           PERFORM LER-CLII THRU LER-CLII-EXIT
+                   UNTIL WS-IMP-EOF EQUAL "SIM".
+           CLOSE ARQCLII.
+           CLOSE ARQCLI.
+           OPEN INPUT ARQCLI.
+           MOVE "HBCLI001"                  TO WS-LOG-PROGRAMA.
+           MOVE "IMPORT. CLIENTES"          TO WS-LOG-ACAO.
+           PERFORM 9700-GRAVA-LOG.
+           MOVE WS-IMP-LIDOS      TO WS-IMP-LIDOS-ED.
+           MOVE WS-IMP-GRAVADOS   TO WS-IMP-GRAVADOS-ED.
+           MOVE WS-IMP-REJEITADOS TO WS-IMP-REJEITADOS-ED.
+           MOVE SPACES TO MSG.
+           STRING "Lidos:" WS-IMP-LIDOS-ED
+                  " Grav:" WS-IMP-GRAVADOS-ED
+                  " Rej:" WS-IMP-REJEITADOS-ED
+                  DELIMITED BY SIZE INTO MSG.
+           PERFORM MENSAGEM THRU MENSAGEM-EXIT.
+           MOVE "SIM" TO SAIDA-WS.
+       ROT-IMPORTACAO-EXIT.
+           EXIT.
+
+       LER-CLII.
+           READ ARQCLII
+               AT END
+                   MOVE "SIM" TO WS-IMP-EOF
+               NOT AT END
+                   ADD 1 TO WS-IMP-LIDOS
+                   MOVE CLII-COD        TO CLI-COD
+                   MOVE CLII-NOME       TO CLI-NOME
+                   MOVE CLII-CNPJ       TO CLI-CNPJ
+                   MOVE CLII-LATITUDE   TO CLI-LATITUDE
+                   MOVE CLII-LONGITUDE  TO CLI-LONGITUDE
+                   PERFORM VERIFICA-CNPJ-DUP THRU VERIFICA-CNPJ-DUP-EXIT
+                   IF  WS-CNPJ-DUPLICADO EQUAL "SIM"
+                       ADD 1 TO WS-IMP-REJEITADOS
+                   ELSE
+                       WRITE CLI-REG INVALID KEY
+                           ADD 1 TO WS-IMP-REJEITADOS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-IMP-GRAVADOS
+                       END-WRITE
+                   END-IF
+           END-READ.
+       LER-CLII-EXIT.
+           EXIT.
+
+       MONTAR-TELA.
+           DISPLAY G-TCLI0001.
+       MONTAR-TELA-EXIT.
+           EXIT.
+
+       MOSTRAR-DADOS.
+           MOVE CLI-COD    TO WK-7DIG.
+           DISPLAY WK-7DIG AT 0925 WITH REVERSE-VIDEO.
+           MOVE CLI-NOME    TO CLI-NOME-WK
+           DISPLAY CLI-NOME-WK AT 1125 WITH REVERSE-VIDEO.
+           MOVE CLI-CNPJ TO WA-CGC-NUM.
+           MOVE WA-CGC-NUM             TO WA-CGC-EDITADO.
+           DISPLAY WA-CGC-EDITADO AT 1025 WITH REVERSE-VIDEO.
+           MOVE CLI-LATITUDE    TO CLI-LAT-WK
+           DISPLAY CLI-LAT-WK AT 1225 WITH REVERSE-VIDEO.
+           MOVE CLI-LONGITUDE    TO CLI-LON-WK
+           DISPLAY CLI-LON-WK AT 1325 WITH REVERSE-VIDEO.
+       MOSTRAR-DADOS-EXIT.
+           EXIT.
+
+       ENTRAR-CONTROLE.
+           MOVE ZEROS TO WK-7DIG.
+       ENTRAR-COD.
+           ACCEPT  WK-7DIG AT 0925 WITH UPDATE AUTO-SKIP
+           DISPLAY WK-7DIG AT 0925
+           ACCEPT TECLA FROM ESCAPE KEY
+           IF TECLA = '01' THEN
+              MOVE "SIM" TO SAIDA-WS
+           END-IF
+           IF TECLA = '10' THEN
+              CALL "HBCL001Z" USING LK-TRANSFERENCIA
+              END-CALL
+              CANCEL "HBCL001Z"
+              MOVE LK-COD TO WK-7DIG
+           END-IF
+           MOVE WK-7DIG TO CLI-COD
+           IF CLI-COD = ZEROS THEN
+              MOVE "SIM" TO SAIDA-WS
+           END-IF.
+       ENTRAR-CONTROLE-EXIT.
+           EXIT.
+
+       LIMPAR-CAMPOS.
+           MOVE SPACES TO CLI-NOME.
+                   MOVE SPACES TO CLI-CNPJ.
+                   MOVE ZEROS  TO CLI-LATITUDE.
+                   MOVE ZEROS  TO CLI-LONGITUDE.
+       LIMPAR-CAMPOS-EXIT.
+           EXIT.
+
+       ENTRAR-DADOS.
+           MOVE CLI-NOME TO CLI-NOME-WK.
+                   MOVE CLI-CNPJ TO WS-CGC WA-CGC-NUM.
+                   MOVE CLI-LATITUDE  TO CLI-LAT-WK.               
+                   MOVE CLI-LONGITUDE TO CLI-LON-WK.               
+           
+           ENTRAR-CNPJ.           
+           MOVE WA-CGC-NUM             TO WA-CGC-EDITADO.
+           ACCEPT WA-CGC-EDITADO AT 1025 WITH UPDATE AUTO-SKIP.
+           ACCEPT WK01-TECLA FROM ESCAPE KEY.
+           MOVE WA-CGC-EDITADO         TO WA-CGC-NUM.
+           MOVE WA-CGC-NUM             TO CLI-CNPJ WA-CGC-CPF-AUX.
+           PERFORM 9900-CGC.
+           DISPLAY WA-CGC-EDIT AT 1025.
+           IF  CLI-CNPJ EQUAL SPACES OR ZEROS
+               GO  TO  7000-CGC-CONT.
+           MOVE WA-CGC-CPF-AUX TO SR-NUM-CGC
+           MOVE "CGC"          TO SR-DES-FUNCAO
+           CALL "VLCGCCPF" USING SR-PARAM-VLCGCCPF
+           IF SR88-CGC-INVALIDO
+              MOVE "Digito do CGC nao confere" TO WK-MSG-ADV1
+              MOVE "Verif. CGC ou digito correto..." TO WK-MSG-ADV2
+              PERFORM 9300-ADVERTENCIA.
+       7000-CGC-CONT.
+           CONTINUE.
+           PERFORM VERIFICA-CNPJ-DUP THRU VERIFICA-CNPJ-DUP-EXIT.
+           IF  WS-CNPJ-DUPLICADO EQUAL "SIM"
+               MOVE "CNPJ ja cadastrado para outro cliente..."
+                                       TO WK-MSG-ADV1
+               MOVE "Informe outro CNPJ...                  "
+                                       TO WK-MSG-ADV2
+               PERFORM 9300-ADVERTENCIA
+               GO  TO  ENTRAR-CNPJ.
+           ENTRAR-NOME.
+           ACCEPT CLI-NOME-WK AT 1125 WITH UPDATE AUTO-SKIP
+           ACCEPT TECLA FROM ESCAPE KEY
+           MOVE CLI-NOME-WK TO CLI-NOME.
+
+           ENTRAR-LATITUDE.
+          ACCEPT CLI-LAT-WK AT 1225 WITH UPDATE AUTO-SKIP
+          ACCEPT TECLA FROM ESCAPE KEY
+          MOVE CLI-LAT-WK TO CLI-LATITUDE.
+           
+           ENTRAR-LONGITUDE.
+          ACCEPT CLI-LON-WK AT 1325 WITH UPDATE AUTO-SKIP
+          ACCEPT TECLA FROM ESCAPE KEY
+          MOVE CLI-LON-WK TO CLI-LONGITUDE.                
+       ENTRAR-DADOS-EXIT.
+           EXIT.
+
+       VERIFICA-CNPJ-DUP.
+           MOVE "NAO" TO WS-CNPJ-DUPLICADO.
+           IF  CLI-CNPJ EQUAL ZEROS
+               GO  TO  VERIFICA-CNPJ-DUP-EXIT.
+           MOVE CLI-COD                TO WS-CLI-COD-SALVO.
+           MOVE CLI-NOME               TO WS-CLI-NOME-SALVO.
+           MOVE CLI-LATITUDE           TO WS-CLI-LAT-SALVO.
+           MOVE CLI-LONGITUDE          TO WS-CLI-LON-SALVO.
+           READ ARQCLI KEY IS CLI-CNPJ INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               IF  CLI-COD NOT EQUAL WS-CLI-COD-SALVO
+                   MOVE "SIM" TO WS-CNPJ-DUPLICADO
+               END-IF
+           END-READ.
+           MOVE WS-CLI-COD-SALVO       TO CLI-COD.
+           MOVE WS-CLI-NOME-SALVO      TO CLI-NOME.
+           MOVE WS-CLI-LAT-SALVO       TO CLI-LATITUDE.
+           MOVE WS-CLI-LON-SALVO       TO CLI-LONGITUDE.
+       VERIFICA-CNPJ-DUP-EXIT.
+           EXIT.
+
+       LER-ARQCLI.
+           MOVE "NAO" TO ERRO-LEITURA
+           READ ARQCLI WITH LOCK INVALID KEY
+                MOVE "SIM" TO ERRO-LEITURA
+           END-READ.
+           PERFORM VERIF-RETCOD THRU VERIF-RETCOD-EXIT.
+       LER-ARQCLI-EXIT.
+           EXIT.
+
+       GERAR-CODIGO.
+           MOVE 9999999 TO CLI-COD.
+           START ARQCLI KEY IS LESS THAN CLI-CHAVE-SEC INVALID KEY
+               MOVE "PRIMEIRO CADASTRO, Tecle algo..." TO WK-MENSAGEM
+               PERFORM 9100-PARA.
+           READ ARQCLI NEXT.
+           IF  CLI-COD EQUAL 9999999
+               MOVE 0 TO CLI-COD WK-7DIG.
+           IF  CLI-COD NOT EQUAL 9999999
+               ADD 1 TO CLI-COD
+               MOVE CLI-COD TO WK-7DIG.
+                   MOVE "NAO" TO SAIDA-WS.
+                   DISPLAY WK-7DIG AT 1025.
+       GERAR-CODIGO-EXIT.
+                        EXIT.
+
+       VERIF-RETCOD.
+           IF WK-OPCAO = 1 THEN
+              IF WK01-RETCOD = "00" THEN
+                 call "CBL_READ_SCR_CHATTRS" using screen-origin(2)
+                            screen-buffer(2)
+                            screen-attrs(2)
+                            screen-string-length(2)
+                 MOVE WK01-S1            TO WK01-S1-DISP
+                 MOVE WK01-S2            TO WK01-S2-DISP
+                 MOVE ZEROS              TO WK01-S3-DISP
+                 MOVE "Codigo   de    "  TO WK-MSG-RT1
+                 MOVE " ja cadastrado "  TO WK-MSG-RT3
+                 MOVE "Informe outro codigo ou va p/ alteracao"
+                                         TO WK-MSG-RT4
+                 DISPLAY G-TTELART
+                 MOVE "TECLE ALGO PARA CONTINUAR..." TO WK-MENSAGEM
+                 PERFORM 9100-PARA
+                 call "CBL_WRITE_SCR_CHATTRS" using screen-origin(2)
+                            screen-buffer(2)
+                            screen-attrs(2)
+                            screen-string-length(2)
+              END-IF
+           ELSE
+              MOVE " CARACTERISTICAS " TO WK-MSG-RT2
+              PERFORM 9100-RETCOD
+           END-IF.
+       VERIF-RETCOD-EXIT.
+           EXIT.
+
+       CONFIRMA.
+           PERFORM SALVA-TELA THRU SALVA-TELA-EXIT
+           PERFORM VERIF-MSG-OPCAO THRU VERIF-MSG-OPCAO-EXIT
+           MOVE "S" TO WK-CONFIRMA.
+           DISPLAY G-TCONF.
+           ACCEPT G-TCONF.
+           PERFORM RESTAURA-TELA THRU RESTAURA-TELA-EXIT.
+       CONFIRMA-EXIT.
+           EXIT.
+
+       VERIF-MSG-OPCAO.
+           EVALUATE TRUE
+           WHEN WK-OPCAO = 1
+                MOVE "Confirma inclusao ..." TO WK-MSG-CONF
+           WHEN WK-OPCAO = 2
+                MOVE "Confirma alteracao ..." TO WK-MSG-CONF
+           WHEN WK-OPCAO = 3
+                MOVE "Confirma exclusao ..." TO WK-MSG-CONF
+           WHEN WK-OPCAO = 4
+                MOVE "Confirma importacao ..." TO WK-MSG-CONF
+           END-EVALUATE.
+       VERIF-MSG-OPCAO-EXIT.
+           EXIT.
+
+       ABRE-ARQUIVOS.
+           MOVE "HBCLI001 " TO LK-PGM(2).
+           MOVE "HBCLI001 " TO WK-COD-PGM.
+           MOVE " CADASTRO DE CLIENTES" TO WK-DESC-PGM.
+           ACCEPT WK-DATA  FROM DATE.
+           ACCEPT WK-HORA  FROM TIME.
+           MOVE WK-DIA            TO WK-DIA-SALVO.
+           MOVE WK-ANO            TO WK-DIA.
+           MOVE WK-DIA-SALVO      TO WK-ANO.
+           PERFORM 9000-ANO2000.
+           MOVE WK-DATA-MIL       TO WK-DATA-SYS.
+           MOVE WK-DIA-INV        TO WK-DIA-EXT.
+           MOVE WK-ANO-INV        TO WK-ANO-EXT.
+           MOVE WK-MES-R (WK-MES-INV) TO WK-MES-EXT.
+           MOVE LK-EMP-NOME       TO WK-EMP-NOME.
+           DISPLAY G-TPLANO2.
+
+           MOVE "C:\HBSIS\DB\ARQCLI.DAT" TO WS-CAMINHO CLI-ARQ-WK.
+           OPEN INPUT ARQCLI.
+           IF WK01-RETCOD = "35" THEN
+              OPEN I-O ARQCLI
+              CLOSE ARQCLI
+              OPEN INPUT ARQCLI
+           END-IF
+           MOVE " CLIENTES "           TO WK-MSG-RT2.
+           PERFORM 9100-RETCOD.
+
+           MOVE "C:\HBSIS\DB\ARQPED.DAT" TO WS-CAMINHO-PED PED-ARQ-WK.
+           OPEN INPUT ARQPED.
+           IF WK01-RETCOD = "35" THEN
+              OPEN I-O ARQPED
+              CLOSE ARQPED
+              OPEN INPUT ARQPED
+           END-IF.
+
+           MOVE "HBCLI001"              TO WS-LOG-PROGRAMA.
+           MOVE "ENTROU NO PROGRAMA"    TO WS-LOG-ACAO.
+           PERFORM 9700-GRAVA-LOG.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+       FINALIZA.
+           MOVE "HBCLI001"              TO WS-LOG-PROGRAMA.
+           MOVE "SAIU DO PROGRAMA"      TO WS-LOG-ACAO.
+           PERFORM 9700-GRAVA-LOG.
+           MOVE " " TO LK-PGM(2).
+           CLOSE ARQCLI.
+           CLOSE ARQPED.
+           EXIT PROGRAM.
+       FINALIZA-EXIT.
+           EXIT.
+
+       GRAVAR-CLI-REG.
+           CLOSE ARQCLI.
+           MOVE CLI-ARQ-WK TO WS-CAMINHO.
+                   OPEN I-O   ARQCLI.
+           WRITE CLI-REG INVALID KEY
+                 PERFORM 9100-RETCOD
+           END-WRITE.
+           CLOSE ARQCLI
+           OPEN INPUT ARQCLI.
+       GRAVAR-CLI-REG-EXIT.
+           EXIT.
+
+       REGRAVAR-CLI-REG.
+           CLOSE ARQCLI.
+           MOVE CLI-ARQ-WK TO WS-CAMINHO.           
+                   OPEN I-O   ARQCLI.
+           REWRITE CLI-REG INVALID KEY
+                   PERFORM 9100-RETCOD
+           END-REWRITE.
+           CLOSE ARQCLI.
+           OPEN INPUT ARQCLI.
+       REGRAVAR-CLI-REG-EXIT.
+           EXIT.
+
+       EXCLUIR-CLI-REG.
+           CLOSE ARQCLI.
+           MOVE CLI-ARQ-WK TO WS-CAMINHO.                  
+           OPEN I-O   ARQCLI.
+           DELETE ARQCLI INVALID KEY
+                  PERFORM 9100-RETCOD
+           END-DELETE.
+           CLOSE ARQCLI.
+           OPEN INPUT ARQCLI.
+       EXCLUIR-CLI-REG-EXIT.
+           EXIT.
+
+       MENSAGEM.
+           PERFORM SALVA-TELA THRU SALVA-TELA-EXIT
+           PERFORM TEST AFTER UNTIL TECLA = "01"
+                   MOVE SPACES TO AUXILIAR
+                   DISPLAY G-TMSG DISPLAY MSG AT 2332
+                   ACCEPT AUXILIAR AT 2580 WITH AUTO-SKIP
+                   ACCEPT TECLA FROM ESCAPE KEY
+           END-PERFORM
+           PERFORM RESTAURA-TELA THRU RESTAURA-TELA.
+       MENSAGEM-EXIT.
+           EXIT.
+
+       SALVA-TELA.
+           call "CBL_READ_SCR_CHATTRS" using screen-origin(1)
+                          screen-buffer(1)
+                          screen-attrs(1)
+                          screen-string-length(1).
+       SALVA-TELA-EXIT.
+           EXIT.
+
+       RESTAURA-TELA.
+           call "CBL_WRITE_SCR_CHATTRS" using screen-origin(1)
+                      screen-buffer(1)
+                      screen-attrs(1)
+                      screen-string-length(1).
+       RESTAURA-TELA-EXIT.
+           EXIT.
+
+       9700-GRAVA-LOG SECTION.
+       9700-000.
+           MOVE WS-CAMINHO               TO WS-CAMINHO-SALVO.
+           MOVE "C:\HBSIS\DB\ARQLOG.DAT" TO WS-CAMINHO.
+           OPEN EXTEND ARQLOG.
+           IF  WK01-RETCOD EQUAL "35"
+               OPEN OUTPUT ARQLOG
+               CLOSE ARQLOG
+               OPEN EXTEND ARQLOG
+           END-IF.
+           ACCEPT WK-DATA FROM DATE.
+           ACCEPT WK-HORA FROM TIME.
+           MOVE WK-DIA                   TO WK-DIA-SALVO.
+           MOVE WK-ANO                   TO WK-DIA.
+           MOVE WK-DIA-SALVO             TO WK-ANO.
+           MOVE WK-DIA                   TO LOG-DIA.
+           MOVE WK-MES                   TO LOG-MES.
+           MOVE WK-ANO                   TO LOG-ANO.
+           MOVE WK-HORA                  TO LOG-HORA.
+           MOVE LK-USUARIO               TO LOG-USUARIO.
+           MOVE WS-LOG-PROGRAMA          TO LOG-PROGRAMA.
+           MOVE WS-LOG-ACAO              TO LOG-ACAO.
+           WRITE LOG-REG.
+           CLOSE ARQLOG.
+           MOVE WS-CAMINHO-SALVO         TO WS-CAMINHO.
+       9700-EXIT.
+           EXIT.
+
+           COPY "C:\Hbsis\ftt\MANO2000.MP".
+           COPY "C:\Hbsis\ftt\MRETCOD.MP".
+           COPY "C:\Hbsis\ftt\MADVERT.MP".
+           COPY "C:\Hbsis\ftt\MCURSOR.MP".
+           COPY "C:\Hbsis\ftt\MEDITP.MP".
+
