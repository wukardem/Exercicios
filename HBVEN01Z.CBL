@@ -15,12 +15,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "C:\HBSIS\FTT\FVEN0001.SEL".
+           COPY "C:\HBSIS\FTT\FLOG0001.SEL".
+           COPY "C:\Hbsis\ftt\FRELCLI.SEL".
        DATA DIVISION.
        FILE SECTION.
            COPY "C:\HBSIS\FTT\FVEN0001.FD".
+           COPY "C:\HBSIS\FTT\FLOG0001.FD".
+           COPY "C:\Hbsis\ftt\FRELCLI.FD".
        WORKING-STORAGE SECTION.
        77  WS-VEN-COD                 PIC 9(007)  VALUE ZEROS.
        77  WS-MOMENTO                 PIC X       VALUE SPACES.
+       77  WS-CAMINHO-SALVO           PIC X(030)  VALUE SPACES.
+       77  WS-LOG-PROGRAMA            PIC X(008)  VALUE SPACES.
+       77  WS-LOG-ACAO                PIC X(020)  VALUE SPACES.
+       77  WS-LOG-DIA-SALVO           PIC 9(002)  VALUE ZEROS.
        77  WS-ULTIMO                  PIC s9(002)  VALUE ZEROS.
        77  WS-IND                     PIC S9(002)  VALUE 0.
        77  WS-IND-TELA                PIC s9(002).
@@ -31,6 +39,9 @@
        77  WS-COD-EDITADO             PIC X(020).
        77  WS-LIMPA                   PIC X(077) VALUE SPACES.
        77  WS-CAMINHO                 PIC X(030).
+       77  WS-COD-INICIAL             PIC 9(007) VALUE ZEROS.
+       77  WS-CAMINHO-REL             PIC X(030) VALUE SPACES.
+       77  WS-REL-EOF                 PIC X(003) VALUE "NAO".
        01  W01-LINCOL.
            03  W01-LIN                PIC 9(02).
            03  W01-COL                PIC 9(02).
@@ -136,9 +147,17 @@
        2000-LOOP SECTION.
        2000-000.
            MOVE ZEROS TO WS-IND.
+           MOVE ZEROS TO WS-COD-INICIAL.
            MOVE SPACES TO WS-INICIAL.
            DISPLAY G-TZOOMVEN.
-           ACCEPT WS-INICIAL AT 0210.
+           ACCEPT WS-COD-INICIAL AT 0219.
+           ACCEPT WS-TECLA FROM ESCAPE KEY.
+           IF  WS-TECLA EQUAL "01"
+               MOVE ZEROS TO LK-COD
+               GO  TO  2000-EXIT.
+           IF  WS-COD-INICIAL NOT EQUAL ZEROS
+               GO  TO  2000-COD.
+           ACCEPT WS-INICIAL AT 0319.
       *    ACCEPT WS-INICIAL AT 0518 WITH UPPER.
            ACCEPT WS-TECLA FROM ESCAPE KEY.
            IF  WS-TECLA EQUAL "01"
@@ -153,6 +172,17 @@
       *    READ ARQVEN NEXT WITH IGNORE LOCK.
            READ ARQVEN NEXT.
            MOVE VEN-NOME TO W01-TELA(1).
+           GO  TO  2000-100.
+       2000-COD.
+           MOVE WS-COD-INICIAL TO VEN-COD.
+           START ARQVEN KEY IS GREATER THAN OR EQUAL
+                 VEN-COD INVALID KEY
+                 DISPLAY "NAO EXISTE ESTE CODIGO NO ARQUIVO" AT 2506
+                 WITH BEEP
+                 GO TO 2000-000.
+           READ ARQVEN NEXT.
+           MOVE VEN-NOME TO W01-TELA(1).
+       2000-100.
            MOVE 1 TO WS-IND-TELA WS-IND WS-ULTIMO.
            PERFORM 4000-LE-SEGUE.
            IF  WS-ULTIMO GREATER THAN 1
@@ -185,6 +215,9 @@
                    MOVE "VENDEDORES" TO WK-MSG-RT2
                    PERFORM 9100-RETCOD
                    GO  TO  4000-EXIT.
+           IF  VEN-EMP-COD NOT EQUAL ZEROS
+               AND VEN-EMP-COD NOT EQUAL LK-EMP-COD
+               GO  TO  4000-LE.
            MOVE ZEROS TO W01-CODIGO(WS-IND)
            MOVE VEN-COD       TO W01-CODIGO   (WS-IND) WS-COD-EDITADO.
            MOVE VEN-NOME TO W01-DESCRICAO(WS-IND)
@@ -221,7 +254,7 @@
              when user-fn-key
                evaluate key-code-1
                  when f1-key        GO  TO  9600-INC
-      *          when f2-key        display hilite4-00
+                 when f2-key        GO  TO  9600-EXPORTA
       *          when f3-key        display hilite5-00
       *          when f4-key        perform clear-pop-up
                  when esc-fn-key    MOVE TOP-ROW TO SCREEN-ROW
@@ -291,7 +324,7 @@
                           screen-string-length2.
 
            CALL   "HBVEN001" USING LK-TRANSFERENCIA
-                                  ON EXCEPTION GO TO ERRO.
+                                  ON EXCEPTION GO TO 9600-FALHA-CHAMADA.
            CANCEL "HBVEN001".
 
            call "CBL_WRITE_SCR_CHATTRS" using screen-origin2
@@ -301,6 +334,11 @@
 
       ***  GO  TO  9600-100.
            GO  TO  2000-LOOP.
+       9600-FALHA-CHAMADA.
+           MOVE "HBCL001Z"                    TO WS-LOG-PROGRAMA.
+           MOVE "FALHA CALL HBVEN001"          TO WS-LOG-ACAO.
+           PERFORM 9700-GRAVA-LOG.
+           GO  TO  ERRO.
        ERRO.
            call "CBL_READ_SCR_CHATTRS" using screen-origin-B
                           screen-buffer-B
@@ -345,6 +383,74 @@
            GO  TO  9600-100.
        9600-EXIT.
            EXIT.
+       9600-EXPORTA.
+           MOVE "NAO" TO WS-REL-EOF.
+           MOVE "C:\HBSIS\DB\RELVEN.TXT" TO WS-CAMINHO-REL REL-ARQ-WK.
+           OPEN OUTPUT ARQREL.
+           MOVE SPACES TO REL-LINHA.
+           STRING "RELATORIO DE VENDEDORES - EXPORTACAO DO ZOOM"
+                  DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           IF  WS-COD-INICIAL NOT EQUAL ZEROS
+               MOVE WS-COD-INICIAL TO VEN-COD
+               START ARQVEN KEY IS GREATER THAN OR EQUAL VEN-COD
+                   INVALID KEY MOVE "SIM" TO WS-REL-EOF
+               END-START
+           ELSE
+               MOVE WS-INICIAL TO VEN-NOME
+               START ARQVEN KEY IS GREATER THAN OR EQUAL VEN-NOME
+                   INVALID KEY MOVE "SIM" TO WS-REL-EOF
+               END-START
+           END-IF.
+           PERFORM 9600-EXPORTA-LE THRU 9600-EXPORTA-LE-EXIT
+                   UNTIL WS-REL-EOF EQUAL "SIM".
+           CLOSE ARQREL.
+           MOVE "HBCL001Z"                 TO WS-LOG-PROGRAMA.
+           MOVE "EXPORT ZOOM VENDED."       TO WS-LOG-ACAO.
+           PERFORM 9700-GRAVA-LOG.
+           MOVE "ARQUIVO RELVEN.TXT GRAVADO EM C:\HBSIS\DB..."
+                                            TO WK-MENSAGEM.
+           PERFORM 9100-PARA.
+           GO  TO  9600-100.
+       9600-EXPORTA-LE.
+           READ ARQVEN NEXT AT END
+               MOVE "SIM" TO WS-REL-EOF
+               GO  TO  9600-EXPORTA-LE-EXIT.
+           IF  VEN-EMP-COD NOT EQUAL ZEROS
+               AND VEN-EMP-COD NOT EQUAL LK-EMP-COD
+               GO  TO  9600-EXPORTA-LE-EXIT.
+           MOVE VEN-COD TO WS-COD-EDITADO.
+           MOVE SPACES TO REL-LINHA.
+           STRING WS-COD-EDITADO " " VEN-NOME
+                  DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+       9600-EXPORTA-LE-EXIT.
+           EXIT.
+       9700-GRAVA-LOG SECTION.
+       9700-000.
+           MOVE WS-CAMINHO               TO WS-CAMINHO-SALVO.
+           MOVE "C:\HBSIS\DB\ARQLOG.DAT" TO WS-CAMINHO.
+           OPEN EXTEND ARQLOG.
+           IF  WK01-RETCOD EQUAL "35"
+               OPEN OUTPUT ARQLOG
+               CLOSE ARQLOG
+               OPEN EXTEND ARQLOG
+           END-IF.
+           ACCEPT LOG-DATA FROM DATE.
+           ACCEPT LOG-HORA FROM TIME.
+           MOVE LOG-DIA                  TO WS-LOG-DIA-SALVO.
+           MOVE LOG-ANO                  TO LOG-DIA.
+           MOVE WS-LOG-DIA-SALVO         TO LOG-ANO.
+           MOVE LK-USUARIO               TO LOG-USUARIO.
+           MOVE WS-LOG-PROGRAMA          TO LOG-PROGRAMA.
+           MOVE WS-LOG-ACAO              TO LOG-ACAO.
+           WRITE LOG-REG.
+           CLOSE ARQLOG.
+           MOVE WS-CAMINHO-SALVO         TO WS-CAMINHO.
+       9700-EXIT.
+           EXIT.
       *
        COPY "C:\HBSIS\FTT\MRETCOD.MP".
 
